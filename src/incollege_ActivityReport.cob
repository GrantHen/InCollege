@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InCollegeActivityReport.
+
+      *> Nightly batch job: scans one or more InCollege session
+      *> transcripts (the same out/InCollege-Output.txt files produced
+      *> by PRINT-LINE in the main program) and tallies accounts
+      *> created, login attempts, profile edits, and searches performed,
+      *> so operations gets a daily activity count instead of reading
+      *> raw transcripts by hand.
+      *>
+      *> Usage: pass one transcript path per command-line argument, one
+      *> per day's session log. With no arguments it falls back to
+      *> scanning out/InCollege-Output.txt alone.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO DYNAMIC TRANSCRIPT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSCRIPT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "out/InCollege-ActivityReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-REC             PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                 PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  TRANSCRIPT-FILE-STATUS     PIC XX VALUE "00".
+       01  REPORT-FILE-STATUS         PIC XX VALUE "00".
+       01  TRANSCRIPT-FILE-PATH       PIC X(200) VALUE SPACES.
+       01  LINE-TEXT                  PIC X(200) VALUE SPACES.
+
+       *> Command-line argument handling (GnuCOBOL extension)
+       01  ARG-NUM                    PIC 9(4) VALUE 0.
+       01  ARG-VALUE                  PIC X(200) VALUE SPACES.
+       01  MORE-ARGS-FLAG             PIC X VALUE "Y".
+           88  MORE-ARGS              VALUE "Y".
+           88  NO-MORE-ARGS           VALUE "N".
+       01  FILES-SCANNED-COUNT        PIC 9(4) VALUE 0.
+
+       *> Activity tallies
+       01  ACCOUNTS-CREATED-COUNT     PIC 9(6) VALUE 0.
+       01  LOGIN-SUCCESS-COUNT        PIC 9(6) VALUE 0.
+       01  LOGIN-FAILURE-COUNT        PIC 9(6) VALUE 0.
+       01  PROFILE-EDIT-COUNT         PIC 9(6) VALUE 0.
+       01  SEARCH-COUNT               PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-REPORT.
+           PERFORM SCAN-ARGUMENTS
+
+           IF FILES-SCANNED-COUNT = 0
+               MOVE "out/InCollege-Output.txt" TO TRANSCRIPT-FILE-PATH
+               PERFORM SCAN-ONE-TRANSCRIPT
+           END-IF
+
+           PERFORM WRITE-REPORT
+
+           STOP RUN.
+
+      *> Walks the command line (argument 1, 2, 3, ...) and scans each
+      *> path given as a transcript. Stops at the first missing argument.
+       SCAN-ARGUMENTS.
+           MOVE 1 TO ARG-NUM
+           SET MORE-ARGS TO TRUE
+
+           PERFORM UNTIL NO-MORE-ARGS
+               DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+               ACCEPT ARG-VALUE FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       SET NO-MORE-ARGS TO TRUE
+                   NOT ON EXCEPTION
+                       MOVE FUNCTION TRIM(ARG-VALUE) TO TRANSCRIPT-FILE-PATH
+                       PERFORM SCAN-ONE-TRANSCRIPT
+                       ADD 1 TO ARG-NUM
+               END-ACCEPT
+           END-PERFORM.
+
+      *> Reads TRANSCRIPT-FILE-PATH line by line and updates the
+      *> running tallies from the fixed marker text PRINT-LINE writes
+      *> for each of these events.
+       SCAN-ONE-TRANSCRIPT.
+           OPEN INPUT TRANSCRIPT-FILE
+           IF TRANSCRIPT-FILE-STATUS NOT = "35"
+               ADD 1 TO FILES-SCANNED-COUNT
+               PERFORM UNTIL TRANSCRIPT-FILE-STATUS = "10"
+                   READ TRANSCRIPT-FILE
+                       AT END
+                           MOVE "10" TO TRANSCRIPT-FILE-STATUS
+                       NOT AT END
+                           PERFORM TALLY-TRANSCRIPT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSCRIPT-FILE
+           END-IF.
+
+       TALLY-TRANSCRIPT-LINE.
+           MOVE FUNCTION TRIM(TRANSCRIPT-REC) TO LINE-TEXT
+
+           EVALUATE TRUE
+               WHEN LINE-TEXT = "Account created successfully!"
+                   ADD 1 TO ACCOUNTS-CREATED-COUNT
+               WHEN LINE-TEXT = "You have successfully logged in."
+                   ADD 1 TO LOGIN-SUCCESS-COUNT
+               WHEN LINE-TEXT = "Incorrect username/password, please try again"
+                   ADD 1 TO LOGIN-FAILURE-COUNT
+               WHEN LINE-TEXT = "Profile saved successfully!"
+                   ADD 1 TO PROFILE-EDIT-COUNT
+               WHEN LINE-TEXT =
+                   "Enter the full name of the person you are looking for:"
+                   ADD 1 TO SEARCH-COUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "---- InCollege Daily Activity Report ----" TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Transcripts scanned: " FILES-SCANNED-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Accounts created:    " ACCOUNTS-CREATED-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Successful logins:   " LOGIN-SUCCESS-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Failed login attempts: " LOGIN-FAILURE-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Profile edits saved: " PROFILE-EDIT-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Searches performed:  " SEARCH-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           CLOSE REPORT-FILE.
