@@ -4,14 +4,50 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat" *> changed pathing for consistent location
-               ORGANIZATION IS LINE SEQUENTIAL
+           *> Indexed (keyed-by-username) instead of a flat line-sequential
+           *> file so accounts aren't capped by an in-memory array size and
+           *> lookups don't require scanning every record.
+           SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-USERNAME-KEY
                FILE STATUS IS ACCOUNT-FILE-STATUS.
 
+           SELECT REQUESTS-FILE ASSIGN TO "data/requests.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REQUEST-FILE-STATUS.
+
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECTION-FILE-STATUS.
+
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOB-FILE-STATUS.
+
+           SELECT SKILLS-FILE ASSIGN TO "data/skill_progress.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKILL-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/audit_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO DYNAMIC EXPORT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORT-FILE-STATUS.
+
            SELECT PROFILES-FILE ASSIGN TO "data/profiles.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS PROFILE-FILE-STATUS.
 
+           *> SAVE-PROFILES writes here first and swaps it into place over
+           *> profiles.dat so a crash mid-save can't leave us with a
+           *> half-written (or empty) profiles file.
+           SELECT PROFILES-TEMP-FILE ASSIGN TO "data/profiles.dat.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROFILE-TEMP-FILE-STATUS.
+
            *> all program input is read from a file
            SELECT INPUT-FILE ASSIGN TO "test/InCollege-Input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -23,11 +59,36 @@
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE. *> Define the accounts file (persistence)
-       01  ACCOUNTS-REC               PIC X(80).
+       01  ACCOUNTS-REC.
+           05  ACCT-USERNAME-KEY      PIC X(20). *> upper-cased, the record key
+           05  ACCT-USERNAME-DISPLAY  PIC X(20). *> original-case username
+           05  ACCT-PASSWORD-HASH     PIC X(64).
+           05  ACCT-ROW-INDEX         PIC 9(5).
 
        FD  PROFILES-FILE. *> Stores profile data per user
        01  PROFILES-REC               PIC X(1500).
 
+       FD  PROFILES-TEMP-FILE. *> Scratch file used by SAVE-PROFILES' write-then-swap
+       01  PROFILES-TEMP-REC          PIC X(1500).
+
+       FD  REQUESTS-FILE. *> Pending "connection request" records (sender|recipient)
+       01  REQUESTS-REC               PIC X(80).
+
+       FD  CONNECTIONS-FILE. *> Accepted connection pairs (user1|user2)
+       01  CONNECTIONS-REC            PIC X(80).
+
+       FD  JOBS-FILE. *> Job/internship board listings
+       01  JOBS-REC                   PIC X(600).
+
+       FD  SKILLS-FILE. *> Per-user "Learn a New Skill" completion flags
+       01  SKILLS-REC                 PIC X(80).
+
+       FD  AUDIT-LOG-FILE. *> Login attempt audit trail
+       01  AUDIT-REC                  PIC X(200).
+
+       FD  EXPORT-FILE. *> Standalone per-user profile export
+       01  EXPORT-REC                 PIC X(200).
+
        FD  INPUT-FILE. *> Define the input file (all menu/user input comes from here)
        01  INPUT-REC                  PIC X(200).
 
@@ -38,8 +99,14 @@
        *> File status for accounts file
        01  ACCOUNT-FILE-STATUS        PIC XX.
 
-       01  MAX-ACCOUNTS               PIC 9 VALUE 5. *> Maximum number of accounts
-       01  ACCOUNT-COUNT              PIC 9 VALUE 0. *> Current number of accounts
+       *> Raised from the original hard cap of 5 now that accounts are
+       *> keyed in an indexed file instead of a tiny fixed table. Keyed
+       *> lookups (CHECK-LOGIN, FIND-ACCOUNT-BY-USERNAME) go straight
+       *> against ACCOUNTS-FILE and do not depend on this ceiling at all;
+       *> it only bounds the in-memory session table below, which is as
+       *> large as a COBOL OCCURS table can reasonably be sized.
+       01  MAX-ACCOUNTS               PIC 9(5) VALUE 50000. *> Maximum number of accounts
+       01  ACCOUNT-COUNT              PIC 9(5) VALUE 0. *> Current number of accounts
 
        *> User input storage
        01  USERNAME-IN                PIC X(20). *> Input username
@@ -55,12 +122,12 @@
            88  INPUT-EOF-YES          VALUE "Y".
            88  INPUT-EOF-NO           VALUE "N".
 
-       01  I                          PIC 9 VALUE 1. *> Loop index for accounts
+       01  I                          PIC 9(5) VALUE 1. *> Loop index for accounts
 
        01  ACCOUNT-TABLE.
-           05  ACCOUNT-ENTRY OCCURS 5 TIMES. *> Storage for accounts (Array)
+           05  ACCOUNT-ENTRY OCCURS 50000 TIMES. *> Storage for accounts (Array)
                10  STORED-USERNAME    PIC X(20).
-               10  STORED-PASSWORD    PIC X(12).
+               10  STORED-PASSWORD    PIC X(64).
 
        *> Flags we use for validation checks
        01  USERNAME-OK                PIC X VALUE "N".
@@ -75,6 +142,14 @@
            88  DUPLICATE-YES          VALUE "Y".
            88  DUPLICATE-NO           VALUE "N".
 
+       *> Set by SAVE-ACCOUNTS when the keyed WRITE to ACCOUNTS-FILE is
+       *> rejected (e.g. a racing session claimed the same username first),
+       *> so CREATE-NEW-ACCOUNT can back out the in-memory row instead of
+       *> reporting success for an account that was never persisted.
+       01  ACCOUNT-SAVE-FLAG          PIC X VALUE "N".
+           88  ACCOUNT-SAVE-FAILED    VALUE "Y".
+           88  ACCOUNT-SAVE-OK        VALUE "N".
+
        01  HAS-UPPER                  PIC X VALUE "N".
            88  UPPER-YES              VALUE "Y".
            88  UPPER-NO               VALUE "N".
@@ -100,7 +175,10 @@
        01  POST-CHOICE                PIC 9 VALUE 0.
        01  POST-SAVE-CHOICE           PIC 9 VALUE 1.
        01  SKILL-CHOICE               PIC 9 VALUE 0.
-       01  CURRENT-USER-INDEX         PIC 9 VALUE 0.
+       01  SKILL-IDX                  PIC 9 VALUE 0.
+       01  SKILL-TEMP-FLAGS.
+           05  SKILL-TEMP-FLAG        OCCURS 5 TIMES PIC X VALUE "N".
+       01  CURRENT-USER-INDEX         PIC 9(5) VALUE 0.
 
        *> Login search helpers
        01  LOGIN-FOUND                PIC X VALUE "N".
@@ -111,9 +189,13 @@
        01  LINE-TEXT                  PIC X(200). *> holds what we print/write
 
        01  PROFILE-FILE-STATUS        PIC XX VALUE "00".
+       01  PROFILE-TEMP-FILE-STATUS   PIC XX VALUE "00".
+       01  RENAME-FROM-PATH           PIC X(40) VALUE SPACES.
+       01  RENAME-TO-PATH             PIC X(40) VALUE SPACES.
+       01  RENAME-STATUS              PIC 9(9) VALUE 0.
        01  PROFILE-POINTER            PIC 9(4) VALUE 1.
        01  LOOKUP-USERNAME            PIC X(20).
-       01  FOUND-ACCOUNT-INDEX        PIC 9 VALUE 0.
+       01  FOUND-ACCOUNT-INDEX        PIC 9(5) VALUE 0.
 
        01  TEXT-LEN                   PIC 99 VALUE 0.
        01  TEMP-CHAR                  PIC X.
@@ -139,12 +221,27 @@
        01  USER-FOUND-FLAG            PIC X VALUE "N".
            88  USER-FOUND             VALUE "Y".
            88  USER-NOT-FOUND         VALUE "N".
-       01  DISPLAY-USER-INDEX         PIC 9 VALUE 0.
+       01  DISPLAY-USER-INDEX         PIC 9(5) VALUE 0.
        01  SPACE-POS                  PIC 99 VALUE 0.
        01  NAME-SCAN-IDX              PIC 99 VALUE 1.
 
+       *> Partial / case-insensitive name matching (TASK 2 extended)
+       01  SEARCH-FIRST-UP            PIC X(30) VALUE SPACES.
+       01  SEARCH-LAST-UP             PIC X(30) VALUE SPACES.
+       01  SEARCH-FIRST-LEN           PIC 99 VALUE 0.
+       01  SEARCH-LAST-LEN            PIC 99 VALUE 0.
+       01  PROFILE-FIRST-UP           PIC X(30) VALUE SPACES.
+       01  PROFILE-LAST-UP            PIC X(30) VALUE SPACES.
+       01  NAME-MATCH-COUNT           PIC 9(4) VALUE 0.
+       01  FIRST-NAME-MATCHES-FLAG    PIC X VALUE "N".
+           88  FIRST-NAME-MATCHES     VALUE "Y".
+           88  FIRST-NAME-NO-MATCH    VALUE "N".
+       01  LAST-NAME-MATCHES-FLAG     PIC X VALUE "N".
+           88  LAST-NAME-MATCHES      VALUE "Y".
+           88  LAST-NAME-NO-MATCH     VALUE "N".
+
        01  PROFILE-TABLE.
-           05  PROFILE-ENTRY OCCURS 5 TIMES.
+           05  PROFILE-ENTRY OCCURS 50000 TIMES.
                10  PROFILE-USERNAME      PIC X(20).
                10  PROFILE-FIRST-NAME    PIC X(30).
                10  PROFILE-LAST-NAME     PIC X(30).
@@ -164,24 +261,121 @@
                        20  PROFILE-EDU-SCHOOL  PIC X(60).
                        20  PROFILE-EDU-YEARS   PIC X(30).
 
-       01  PROFILE-EXISTS OCCURS 5 TIMES PIC X VALUE "N".
+       01  PROFILE-EXISTS OCCURS 50000 TIMES PIC X VALUE "N".
+       01  SKILL-DONE-TABLE OCCURS 50000 TIMES.
+           05  SKILL-DONE-FLAGS OCCURS 5 TIMES PIC X VALUE "N".
 
     *> Week 3: Allows profile display to vary header/footer by context
     01  PROFILE-DISPLAY-HEADER      PIC X(40) VALUE SPACES.
     01  PROFILE-DISPLAY-FOOTER      PIC X(40) VALUE SPACES.
     01  TEMP-FULL-NAME              PIC X(100) VALUE SPACES.
 
+       *> File status fields for the newer data files
+       01  REQUEST-FILE-STATUS        PIC XX VALUE "00".
+       01  CONNECTION-FILE-STATUS     PIC XX VALUE "00".
+       01  JOB-FILE-STATUS            PIC XX VALUE "00".
+       01  SKILL-FILE-STATUS          PIC XX VALUE "00".
+       01  AUDIT-FILE-STATUS          PIC XX VALUE "00".
+       01  EXPORT-FILE-STATUS         PIC XX VALUE "00".
+       01  EXPORT-FILE-PATH           PIC X(200) VALUE SPACES.
+       01  EXPORT-MODE-FLAG           PIC X VALUE "N".
+           88  EXPORTING-PROFILE      VALUE "Y".
+           88  NOT-EXPORTING-PROFILE  VALUE "N".
+
+       *> Simple salted polynomial hash used so we never write a plaintext
+       *> password to accounts.dat (no external crypto library is linked
+       *> into this build, so this hand-rolled digest is the best we get).
+       01  HASH-INPUT                 PIC X(40) VALUE SPACES.
+       01  HASH-INPUT-LEN             PIC 99 VALUE 0.
+       01  HASH-SCAN                  PIC 99 VALUE 1.
+       01  HASH-CHAR                  PIC X VALUE SPACE.
+       01  HASH-ACCUM                 PIC 9(18) VALUE 0.
+       01  COMPUTED-HASH              PIC X(64) VALUE SPACES.
+
+       *> ---------------------------------------------------------------
+       *> Connection requests / network (backs incollege_ViewNetwork.cob)
+       *> ---------------------------------------------------------------
+       01  MAX-REQUESTS               PIC 9(5) VALUE 50000.
+       01  REQUEST-COUNT              PIC 9(5) VALUE 0.
+       01  REQUEST-TABLE.
+           05  REQUEST-ENTRY OCCURS 50000 TIMES.
+               10  REQ-SENDER         PIC X(20).
+               10  REQ-RECIPIENT      PIC X(20).
+
+       01  MAX-CONNECTIONS            PIC 9(5) VALUE 50000.
+       01  CONNECTION-COUNT           PIC 9(5) VALUE 0.
+       01  CONNECTION-TABLE.
+           05  CONNECTION-ENTRY OCCURS 50000 TIMES.
+               10  CONN-USER1         PIC X(20).
+               10  CONN-USER2         PIC X(20).
+
+       01  J                          PIC 9(5) VALUE 1.
+       01  CONNECTED-USERNAME         PIC X(20) VALUE SPACES.
+       01  SEND-REQ-CHOICE            PIC 9 VALUE 0.
+
+       01  PENDING-FLAG               PIC X VALUE "N".
+           88  HAS-PENDING            VALUE "Y".
+           88  NO-PENDING             VALUE "N".
+
+       01  CONNECTIONS-FLAG           PIC X VALUE "N".
+           88  HAS-CONNECTIONS        VALUE "Y".
+           88  NO-CONNECTIONS         VALUE "N".
+
+       01  ALREADY-CONNECTED-FLAG     PIC X VALUE "N".
+           88  ALREADY-CONNECTED      VALUE "Y".
+           88  NOT-ALREADY-CONNECTED  VALUE "N".
+
+       01  SEARCH-RESULT-COUNT        PIC 9(5) VALUE 0.
+
+       *> ---------------------------------------------------------------
+       *> Job / internship board
+       *> ---------------------------------------------------------------
+       01  MAX-JOBS                   PIC 9(5) VALUE 50000.
+       01  JOB-COUNT                  PIC 9(5) VALUE 0.
+       01  JOB-TABLE.
+           05  JOB-ENTRY OCCURS 50000 TIMES.
+               10  JOB-TITLE          PIC X(60).
+               10  JOB-COMPANY        PIC X(60).
+               10  JOB-DESCRIPTION    PIC X(300).
+               10  JOB-LOCATION       PIC X(60).
+               10  JOB-POSTED-BY      PIC X(20).
+       01  JOB-MENU-CHOICE             PIC 9 VALUE 0.
+       01  JOBS-FOUND-FLAG             PIC X VALUE "N".
+           88  JOBS-FOUND             VALUE "Y".
+           88  JOBS-NOT-FOUND         VALUE "N".
+       01  JOB-SEARCH-KEYWORD          PIC X(60) VALUE SPACES.
+
+       *> ---------------------------------------------------------------
+       *> Learn a New Skill content + per-user progress
+       *> ---------------------------------------------------------------
+       01  SKILL-NAME-TABLE.
+           05  SKILL-NAME OCCURS 5 TIMES PIC X(40) VALUE SPACES.
+       01  SKILL-LESSON-TABLE.
+           05  SKILL-LESSON OCCURS 5 TIMES.
+               10  SKILL-LESSON-LINE OCCURS 4 TIMES PIC X(70) VALUE SPACES.
+
+       *> ---------------------------------------------------------------
+       *> Login audit trail
+       *> ---------------------------------------------------------------
+       01  CURRENT-TIMESTAMP           PIC X(26) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN.
            *> Open input/output files at the start so all ACCEPTs are replaced with READs
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
 
+           PERFORM INITIALIZE-SKILL-CONTENT
            PERFORM LOAD-ACCOUNTS
            PERFORM LOAD-PROFILES
+           PERFORM LOAD-REQUESTS
+           PERFORM LOAD-CONNECTIONS
+           PERFORM LOAD-JOBS
+           PERFORM LOAD-SKILL-PROGRESS
            PERFORM START-SCREEN
 
            *> Close files when program ends
+           CLOSE ACCOUNTS-FILE
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
            STOP RUN.
@@ -191,7 +385,14 @@
            *> write the exact same thing we DISPLAY
            MOVE FUNCTION TRIM(LINE-TEXT) TO OUTPUT-REC
            DISPLAY FUNCTION TRIM(LINE-TEXT)
-           WRITE OUTPUT-REC.
+           WRITE OUTPUT-REC
+
+           *> While exporting a profile, also mirror each line into
+           *> the user's own export file.
+           IF EXPORTING-PROFILE
+               MOVE FUNCTION TRIM(LINE-TEXT) TO EXPORT-REC
+               WRITE EXPORT-REC
+           END-IF.
 
        *> Helper: Read next input line from input file Also echo the user input into output file
        READ-NEXT-INPUT.
@@ -257,71 +458,121 @@
            END-PERFORM.
 
        CREATE-NEW-ACCOUNT.
-           *> If we already have 5 accounts, we must stop creating new ones
+           *> If we already have MAX-ACCOUNTS accounts, we must stop creating new ones
            IF ACCOUNT-COUNT >= MAX-ACCOUNTS
                MOVE "All permitted accounts have been created, please come back later" TO LINE-TEXT
                PERFORM PRINT-LINE
                EXIT PARAGRAPH
            END-IF
 
-           *> Keep asking until we get a good username and good password
-           SET USERNAME-NOT-VALID TO TRUE
-           SET PASSWORD-NOT-VALID TO TRUE
+           *> Keep retrying the whole username/password/save sequence until
+           *> SAVE-ACCOUNTS actually persists the record. ACCOUNTS-FILE is
+           *> kept open I-O for the life of the run so two sessions could
+           *> race between CHECK-USERNAME-UNIQUE and the real WRITE below;
+           *> if that WRITE loses the race, loop back for a new username
+           *> instead of reporting success for an account that was never
+           *> saved.
+           SET ACCOUNT-SAVE-FAILED TO TRUE
+           PERFORM UNTIL ACCOUNT-SAVE-OK
+               SET USERNAME-NOT-VALID TO TRUE
+               SET PASSWORD-NOT-VALID TO TRUE
+
+               PERFORM UNTIL USERNAME-VALID
+                   MOVE "Please enter your username: " TO LINE-TEXT
+                   PERFORM PRINT-LINE
 
-           PERFORM UNTIL USERNAME-VALID
-               MOVE "Please enter your username: " TO LINE-TEXT
-               PERFORM PRINT-LINE
+                   PERFORM READ-NEXT-INPUT
+                   MOVE FUNCTION TRIM(INPUT-REC) TO USERNAME-IN
 
-               PERFORM READ-NEXT-INPUT
-               MOVE FUNCTION TRIM(INPUT-REC) TO USERNAME-IN
+                   PERFORM CHECK-USERNAME-UNIQUE
+                   IF DUPLICATE-YES
+                       MOVE "That username is already taken. Please try again." TO LINE-TEXT
+                       PERFORM PRINT-LINE
+                   ELSE
+                       SET USERNAME-VALID TO TRUE
+                   END-IF
+               END-PERFORM
 
-               PERFORM CHECK-USERNAME-UNIQUE
-               IF DUPLICATE-YES
-                   MOVE "That username is already taken. Please try again." TO LINE-TEXT
+               PERFORM UNTIL PASSWORD-VALID
+                   MOVE "Please enter your password: " TO LINE-TEXT
                    PERFORM PRINT-LINE
-               ELSE
-                   SET USERNAME-VALID TO TRUE
-               END-IF
-           END-PERFORM
 
-           PERFORM UNTIL PASSWORD-VALID
-               MOVE "Please enter your password: " TO LINE-TEXT
-               PERFORM PRINT-LINE
+                   *> Never echo the plaintext password into the on-disk
+                   *> transcript or any active profile export.
+                   SET ECHO-OFF TO TRUE
+                   PERFORM READ-NEXT-INPUT
+                   SET ECHO-ON TO TRUE
+                   MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD-IN
 
-               PERFORM READ-NEXT-INPUT
-               MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD-IN
+                   PERFORM VALIDATE-PASSWORD
+                   IF PASSWORD-NOT-VALID
+                       MOVE "Password must be 8-12 characters and include:" TO LINE-TEXT
+                       PERFORM PRINT-LINE
+                       MOVE "1 capital letter, 1 digit, and 1 special character." TO LINE-TEXT
+                       PERFORM PRINT-LINE
+                       MOVE "Please try again." TO LINE-TEXT
+                       PERFORM PRINT-LINE
+                   END-IF
+               END-PERFORM
 
-               PERFORM VALIDATE-PASSWORD
-               IF PASSWORD-NOT-VALID
-                   MOVE "Password must be 8-12 characters and include:" TO LINE-TEXT
-                   PERFORM PRINT-LINE
-                   MOVE "1 capital letter, 1 digit, and 1 special character." TO LINE-TEXT
-                   PERFORM PRINT-LINE
-                   MOVE "Please try again." TO LINE-TEXT
-                   PERFORM PRINT-LINE
+               *> At this point we have a unique username and a valid password
+               PERFORM HASH-PASSWORD
+
+               ADD 1 TO ACCOUNT-COUNT
+               MOVE USERNAME-IN TO STORED-USERNAME(ACCOUNT-COUNT)
+               MOVE COMPUTED-HASH TO STORED-PASSWORD(ACCOUNT-COUNT)
+
+               PERFORM SAVE-ACCOUNTS
+
+               IF ACCOUNT-SAVE-FAILED
+                   *> Back out the in-memory row -- the WRITE lost a race
+                   *> to another session, so this username is no longer
+                   *> ours to claim.
+                   MOVE SPACES TO STORED-USERNAME(ACCOUNT-COUNT)
+                   MOVE SPACES TO STORED-PASSWORD(ACCOUNT-COUNT)
+                   SUBTRACT 1 FROM ACCOUNT-COUNT
                END-IF
            END-PERFORM
 
-           *> At this point we have a unique username and a valid password
-           ADD 1 TO ACCOUNT-COUNT
-           MOVE USERNAME-IN TO STORED-USERNAME(ACCOUNT-COUNT)
-           MOVE PASSWORD-IN TO STORED-PASSWORD(ACCOUNT-COUNT)
-
-           PERFORM SAVE-ACCOUNTS
-
            MOVE "Account created successfully!" TO LINE-TEXT
            PERFORM PRINT-LINE.
 
+       *> Computes a salted digest of USERNAME-IN + PASSWORD-IN into
+       *> COMPUTED-HASH so CREATE-NEW-ACCOUNT/CHECK-LOGIN never have to
+       *> handle a plaintext password once it leaves working storage.
+       HASH-PASSWORD.
+           MOVE SPACES TO HASH-INPUT
+           STRING FUNCTION TRIM(USERNAME-IN)
+                  FUNCTION TRIM(PASSWORD-IN)
+                  DELIMITED BY SIZE
+                  INTO HASH-INPUT
+           END-STRING
+           COMPUTE HASH-INPUT-LEN = FUNCTION LENGTH(FUNCTION TRIM(HASH-INPUT))
+
+           MOVE 0 TO HASH-ACCUM
+           PERFORM VARYING HASH-SCAN FROM 1 BY 1 UNTIL HASH-SCAN > HASH-INPUT-LEN
+               MOVE HASH-INPUT(HASH-SCAN:1) TO HASH-CHAR
+               COMPUTE HASH-ACCUM =
+                   FUNCTION MOD((HASH-ACCUM * 131) + FUNCTION ORD(HASH-CHAR),
+                                999999999999999999)
+           END-PERFORM
+
+           MOVE SPACES TO COMPUTED-HASH
+           MOVE HASH-ACCUM TO COMPUTED-HASH(1:18).
+
+       *> Keyed lookup on the indexed accounts file instead of scanning
+       *> the in-memory table -- stays O(1) no matter how many accounts
+       *> exist on disk.
        CHECK-USERNAME-UNIQUE.
-           *> This checks if the username matches any stored username
            SET DUPLICATE-NO TO TRUE
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME-IN))
-                  = FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(I)))
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME-IN)) TO ACCT-USERNAME-KEY
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   SET DUPLICATE-NO TO TRUE
+               NOT INVALID KEY
                    SET DUPLICATE-YES TO TRUE
-               END-IF
-           END-PERFORM.
+           END-READ.
 
        VALIDATE-PASSWORD.
            *> Reset flags for each new password attempt
@@ -367,55 +618,68 @@
            END-IF.
 
        LOAD-ACCOUNTS.
-           OPEN INPUT ACCOUNTS-FILE
-       
-           *> If file does not exist, create it, then reopen for input
+           *> Kept open I-O for the life of the run so CHECK-USERNAME-UNIQUE,
+           *> FIND-ACCOUNT-BY-USERNAME and CHECK-LOGIN can all do direct
+           *> keyed reads instead of rescanning a table.
+           OPEN I-O ACCOUNTS-FILE
+
+           *> If file does not exist, create it, then reopen I-O
            IF ACCOUNT-FILE-STATUS = "35"
                OPEN OUTPUT ACCOUNTS-FILE
                CLOSE ACCOUNTS-FILE
-               OPEN INPUT ACCOUNTS-FILE
+               OPEN I-O ACCOUNTS-FILE
            END-IF
 
-           *> Read all existing accounts into the table
+           *> Read all existing accounts (in key order) into the table
            PERFORM UNTIL EOF-YES
-               READ ACCOUNTS-FILE
+               READ ACCOUNTS-FILE NEXT RECORD
                    AT END
                        SET EOF-YES TO TRUE
                    NOT AT END
-                       *> Defensive action:convert any LOW-VALUES (NUL bytes) to spaces 
-                           *> accounts.dat file was saving NUL bytes after login data was created.
-                           *> This prevented new login info from working
-                       *> so TRIM/UNSTRING behave correctly even if file was written by root/container.
-                       INSPECT ACCOUNTS-REC REPLACING ALL LOW-VALUES BY SPACE
-                       PERFORM PARSE-ACCOUNT-LINE
+                       PERFORM LOAD-ACCOUNT-INTO-TABLE
                END-READ
            END-PERFORM
-           CLOSE ACCOUNTS-FILE.
+           SET EOF-NO TO TRUE.
 
-       PARSE-ACCOUNT-LINE.
-           *> Format use: username|password
-           IF ACCOUNT-COUNT < MAX-ACCOUNTS
-               ADD 1 TO ACCOUNT-COUNT
-               UNSTRING ACCOUNTS-REC DELIMITED BY "|"
-                   INTO STORED-USERNAME(ACCOUNT-COUNT)
-                        STORED-PASSWORD(ACCOUNT-COUNT)
-               END-UNSTRING
+       *> Records are read back in key (username) order, not creation
+       *> order, so each one is placed at the row it was originally
+       *> assigned (ACCT-ROW-INDEX) rather than appended sequentially --
+       *> that keeps PROFILE-TABLE/PROFILE-EXISTS aligned to the same
+       *> row across runs.
+       LOAD-ACCOUNT-INTO-TABLE.
+           *> Defensive action: convert any LOW-VALUES (NUL bytes) to spaces
+           *> -- accounts.dat has previously been observed saving NUL bytes
+           *> after login data was written, which broke TRIM/compare against
+           *> a freshly-typed password. Carried over from the old flat-file
+           *> PARSE-ACCOUNT-LINE path so the same corruption can't silently
+           *> reintroduce login failures against the indexed file.
+           INSPECT ACCOUNTS-REC REPLACING ALL LOW-VALUES BY SPACE
+
+           IF ACCT-ROW-INDEX > 0 AND ACCT-ROW-INDEX <= MAX-ACCOUNTS
+               MOVE ACCT-USERNAME-DISPLAY TO STORED-USERNAME(ACCT-ROW-INDEX)
+               MOVE ACCT-PASSWORD-HASH TO STORED-PASSWORD(ACCT-ROW-INDEX)
+               IF ACCT-ROW-INDEX > ACCOUNT-COUNT
+                   MOVE ACCT-ROW-INDEX TO ACCOUNT-COUNT
+               END-IF
            END-IF.
 
+       *> Appends just the one new account record -- no more rewriting
+       *> every account on disk each time someone signs up.
        SAVE-ACCOUNTS.
-           OPEN OUTPUT ACCOUNTS-FILE
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
-               MOVE SPACES TO ACCOUNTS-REC
-               STRING
-                   FUNCTION TRIM(STORED-USERNAME(I)) *> Trim blank spaces Username
-                   "|"
-                   FUNCTION TRIM(STORED-PASSWORD(I)) *> Trim blank spaces password
-                   DELIMITED BY SIZE
-                   INTO ACCOUNTS-REC
-               END-STRING
-               WRITE ACCOUNTS-REC
-           END-PERFORM
-           CLOSE ACCOUNTS-FILE.
+           SET ACCOUNT-SAVE-OK TO TRUE
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(ACCOUNT-COUNT)))
+               TO ACCT-USERNAME-KEY
+           MOVE STORED-USERNAME(ACCOUNT-COUNT) TO ACCT-USERNAME-DISPLAY
+           MOVE STORED-PASSWORD(ACCOUNT-COUNT)  TO ACCT-PASSWORD-HASH
+           MOVE ACCOUNT-COUNT                   TO ACCT-ROW-INDEX
+
+           WRITE ACCOUNTS-REC
+               INVALID KEY
+                   SET ACCOUNT-SAVE-FAILED TO TRUE
+                   MOVE "That username is already taken. Please try again." TO LINE-TEXT
+                   PERFORM PRINT-LINE
+           END-WRITE.
 
        LOAD-PROFILES.
            SET EOF-NO TO TRUE
@@ -486,20 +750,26 @@
                MOVE "Y" TO PROFILE-EXISTS(FOUND-ACCOUNT-INDEX)
            END-IF.
 
+       *> Direct keyed read on the indexed accounts file -- O(1) instead
+       *> of scanning ACCOUNT-TABLE.
        FIND-ACCOUNT-BY-USERNAME.
            MOVE 0 TO FOUND-ACCOUNT-INDEX
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(LOOKUP-USERNAME))
-                  = FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(I)))
-                   MOVE I TO FOUND-ACCOUNT-INDEX
-               END-IF
-           END-PERFORM.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LOOKUP-USERNAME)) TO ACCT-USERNAME-KEY
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 0 TO FOUND-ACCOUNT-INDEX
+               NOT INVALID KEY
+                   MOVE ACCT-ROW-INDEX TO FOUND-ACCOUNT-INDEX
+           END-READ.
 
+       *> Writes the whole table out to a scratch file first, then swaps
+       *> it into place over profiles.dat -- a crash partway through the
+       *> loop below only clobbers the .tmp file, never the live one.
        SAVE-PROFILES.
-           OPEN OUTPUT PROFILES-FILE
+           OPEN OUTPUT PROFILES-TEMP-FILE
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
                IF PROFILE-EXISTS(I) = "Y"
-                   MOVE SPACES TO PROFILES-REC
+                   MOVE SPACES TO PROFILES-TEMP-REC
                    STRING
                        FUNCTION TRIM(STORED-USERNAME(I)) "|"
                        FUNCTION TRIM(PROFILE-FIRST-NAME(I)) "|"
@@ -530,12 +800,330 @@
                        FUNCTION TRIM(PROFILE-EDU-SCHOOL(I, 3)) "|"
                        FUNCTION TRIM(PROFILE-EDU-YEARS(I, 3))
                        DELIMITED BY SIZE
-                       INTO PROFILES-REC
+                       INTO PROFILES-TEMP-REC
                    END-STRING
-                   WRITE PROFILES-REC
+                   WRITE PROFILES-TEMP-REC
                END-IF
            END-PERFORM
-           CLOSE PROFILES-FILE.
+           CLOSE PROFILES-TEMP-FILE
+
+           MOVE "data/profiles.dat.tmp" TO RENAME-FROM-PATH
+           MOVE "data/profiles.dat"     TO RENAME-TO-PATH
+           CALL "CBL_RENAME_FILE" USING RENAME-FROM-PATH RENAME-TO-PATH
+               RETURNING RENAME-STATUS
+           END-CALL.
+
+       *> Loads pending connection requests from REQUESTS-FILE into
+       *> REQUEST-TABLE, mirroring LOAD-PROFILES' pattern.
+       LOAD-REQUESTS.
+           MOVE 0 TO REQUEST-COUNT
+           OPEN INPUT REQUESTS-FILE
+           IF REQUEST-FILE-STATUS = "35"
+               OPEN OUTPUT REQUESTS-FILE
+               CLOSE REQUESTS-FILE
+               OPEN INPUT REQUESTS-FILE
+           END-IF
+
+           PERFORM UNTIL REQUEST-FILE-STATUS = "10"
+               READ REQUESTS-FILE
+                   AT END
+                       MOVE "10" TO REQUEST-FILE-STATUS
+                   NOT AT END
+                       IF REQUEST-COUNT < MAX-REQUESTS
+                           ADD 1 TO REQUEST-COUNT
+                           UNSTRING REQUESTS-REC DELIMITED BY "|"
+                               INTO REQ-SENDER(REQUEST-COUNT)
+                                    REQ-RECIPIENT(REQUEST-COUNT)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REQUESTS-FILE.
+
+       *> Rewrites REQUESTS-FILE from REQUEST-TABLE. The table stays
+       *> small relative to the account base, so a full rewrite here
+       *> mirrors the original (pre-temp-file) SAVE-ACCOUNTS/SAVE-PROFILES
+       *> pattern rather than needing the swap-file treatment.
+       SAVE-REQUESTS.
+           OPEN OUTPUT REQUESTS-FILE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > REQUEST-COUNT
+               MOVE SPACES TO REQUESTS-REC
+               STRING
+                   FUNCTION TRIM(REQ-SENDER(J)) "|"
+                   FUNCTION TRIM(REQ-RECIPIENT(J))
+                   DELIMITED BY SIZE
+                   INTO REQUESTS-REC
+               END-STRING
+               WRITE REQUESTS-REC
+           END-PERFORM
+           CLOSE REQUESTS-FILE.
+
+       *> Loads accepted connections from CONNECTIONS-FILE into
+       *> CONNECTION-TABLE, mirroring LOAD-PROFILES' pattern.
+       LOAD-CONNECTIONS.
+           MOVE 0 TO CONNECTION-COUNT
+           OPEN INPUT CONNECTIONS-FILE
+           IF CONNECTION-FILE-STATUS = "35"
+               OPEN OUTPUT CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
+               OPEN INPUT CONNECTIONS-FILE
+           END-IF
+
+           PERFORM UNTIL CONNECTION-FILE-STATUS = "10"
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE "10" TO CONNECTION-FILE-STATUS
+                   NOT AT END
+                       IF CONNECTION-COUNT < MAX-CONNECTIONS
+                           ADD 1 TO CONNECTION-COUNT
+                           UNSTRING CONNECTIONS-REC DELIMITED BY "|"
+                               INTO CONN-USER1(CONNECTION-COUNT)
+                                    CONN-USER2(CONNECTION-COUNT)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE.
+
+       SAVE-CONNECTIONS.
+           OPEN OUTPUT CONNECTIONS-FILE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > CONNECTION-COUNT
+               MOVE SPACES TO CONNECTIONS-REC
+               STRING
+                   FUNCTION TRIM(CONN-USER1(J)) "|"
+                   FUNCTION TRIM(CONN-USER2(J))
+                   DELIMITED BY SIZE
+                   INTO CONNECTIONS-REC
+               END-STRING
+               WRITE CONNECTIONS-REC
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE.
+
+       *> Checks whether CURRENT-USER-INDEX and DISPLAY-USER-INDEX are
+       *> already connected, either direction of the stored pair.
+       CHECK-ALREADY-CONNECTED.
+           SET NOT-ALREADY-CONNECTED TO TRUE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > CONNECTION-COUNT
+               IF (FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-USER1(J))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(CURRENT-USER-INDEX)))
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-USER2(J))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(DISPLAY-USER-INDEX))))
+                  OR
+                  (FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-USER2(J))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(CURRENT-USER-INDEX)))
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(CONN-USER1(J))) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(DISPLAY-USER-INDEX))))
+                   SET ALREADY-CONNECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       *> Loads job/internship listings from JOBS-FILE into JOB-TABLE,
+       *> mirroring LOAD-PROFILES' pattern.
+       LOAD-JOBS.
+           MOVE 0 TO JOB-COUNT
+           OPEN INPUT JOBS-FILE
+           IF JOB-FILE-STATUS = "35"
+               OPEN OUTPUT JOBS-FILE
+               CLOSE JOBS-FILE
+               OPEN INPUT JOBS-FILE
+           END-IF
+
+           PERFORM UNTIL JOB-FILE-STATUS = "10"
+               READ JOBS-FILE
+                   AT END
+                       MOVE "10" TO JOB-FILE-STATUS
+                   NOT AT END
+                       IF JOB-COUNT < MAX-JOBS
+                           ADD 1 TO JOB-COUNT
+                           UNSTRING JOBS-REC DELIMITED BY "|"
+                               INTO JOB-TITLE(JOB-COUNT)
+                                    JOB-COMPANY(JOB-COUNT)
+                                    JOB-DESCRIPTION(JOB-COUNT)
+                                    JOB-LOCATION(JOB-COUNT)
+                                    JOB-POSTED-BY(JOB-COUNT)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE.
+
+       *> Appends the newest listing to JOBS-FILE. The table only grows
+       *> (no edits/removal yet), so an append mirrors SAVE-ACCOUNTS
+       *> rather than a full SAVE-PROFILES-style rewrite.
+       SAVE-NEW-JOB.
+           OPEN EXTEND JOBS-FILE
+           IF JOB-FILE-STATUS = "35"
+               OPEN OUTPUT JOBS-FILE
+               CLOSE JOBS-FILE
+               OPEN EXTEND JOBS-FILE
+           END-IF
+
+           MOVE SPACES TO JOBS-REC
+           STRING
+               FUNCTION TRIM(JOB-TITLE(JOB-COUNT)) "|"
+               FUNCTION TRIM(JOB-COMPANY(JOB-COUNT)) "|"
+               FUNCTION TRIM(JOB-DESCRIPTION(JOB-COUNT)) "|"
+               FUNCTION TRIM(JOB-LOCATION(JOB-COUNT)) "|"
+               FUNCTION TRIM(JOB-POSTED-BY(JOB-COUNT))
+               DELIMITED BY SIZE
+               INTO JOBS-REC
+           END-STRING
+           WRITE JOBS-REC
+           CLOSE JOBS-FILE.
+
+       *> Top-level menu for option 3, offering to post a new listing
+       *> or browse/search the existing ones.
+       JOB-BOARD-MENU.
+           MOVE 0 TO JOB-MENU-CHOICE
+           PERFORM UNTIL JOB-MENU-CHOICE = 3
+               MOVE "Job & Internship Board:" TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE "1. Post a Job/Internship Listing" TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE "2. Search/Browse Listings" TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE "3. Go Back" TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE "Enter your choice: " TO LINE-TEXT
+               PERFORM PRINT-LINE
+
+               PERFORM READ-NEXT-INPUT
+               IF INPUT-EOF-YES
+                   MOVE 3 TO JOB-MENU-CHOICE
+               ELSE
+                   IF INPUT-REC(1:1) >= "1" AND INPUT-REC(1:1) <= "3"
+                       COMPUTE JOB-MENU-CHOICE = FUNCTION NUMVAL(INPUT-REC(1:1))
+                   ELSE
+                       MOVE "Invalid choice. Try again." TO LINE-TEXT
+                       PERFORM PRINT-LINE
+                       MOVE 0 TO JOB-MENU-CHOICE
+                   END-IF
+               END-IF
+
+               EVALUATE JOB-MENU-CHOICE
+                   WHEN 1
+                       PERFORM POST-JOB-LISTING
+                   WHEN 2
+                       PERFORM SEARCH-JOB-LISTINGS
+                   WHEN 3
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       POST-JOB-LISTING.
+           IF JOB-COUNT >= MAX-JOBS
+               MOVE "The job board is full, please come back later." TO LINE-TEXT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO JOB-COUNT
+
+           MOVE "Job/Internship Title: " TO LINE-TEXT
+           PERFORM PRINT-LINE
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(INPUT-REC) TO JOB-TITLE(JOB-COUNT)
+
+           MOVE "Company: " TO LINE-TEXT
+           PERFORM PRINT-LINE
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(INPUT-REC) TO JOB-COMPANY(JOB-COUNT)
+
+           MOVE "Location: " TO LINE-TEXT
+           PERFORM PRINT-LINE
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(INPUT-REC) TO JOB-LOCATION(JOB-COUNT)
+
+           MOVE "Description: " TO LINE-TEXT
+           PERFORM PRINT-LINE
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(INPUT-REC) TO JOB-DESCRIPTION(JOB-COUNT)
+
+           MOVE STORED-USERNAME(CURRENT-USER-INDEX) TO JOB-POSTED-BY(JOB-COUNT)
+
+           PERFORM SAVE-NEW-JOB
+
+           MOVE "Listing posted." TO LINE-TEXT
+           PERFORM PRINT-LINE
+           MOVE " " TO LINE-TEXT
+           PERFORM PRINT-LINE.
+
+       *> Lists every posting whose title, company, or location
+       *> contains the given keyword (case-insensitive); blank keyword
+       *> browses every listing.
+       SEARCH-JOB-LISTINGS.
+           MOVE "Enter a keyword to search (blank lists all): " TO LINE-TEXT
+           PERFORM PRINT-LINE
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-REC)) TO JOB-SEARCH-KEYWORD
+
+           SET JOBS-NOT-FOUND TO TRUE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > JOB-COUNT
+               IF FUNCTION LENGTH(FUNCTION TRIM(JOB-SEARCH-KEYWORD)) = 0
+                   PERFORM DISPLAY-JOB-LISTING
+                   SET JOBS-FOUND TO TRUE
+               ELSE
+                   MOVE 0 TO NAME-MATCH-COUNT
+                   INSPECT FUNCTION UPPER-CASE(JOB-TITLE(I)) TALLYING NAME-MATCH-COUNT
+                       FOR ALL FUNCTION TRIM(JOB-SEARCH-KEYWORD)
+                   IF NAME-MATCH-COUNT = 0
+                       INSPECT FUNCTION UPPER-CASE(JOB-COMPANY(I)) TALLYING NAME-MATCH-COUNT
+                           FOR ALL FUNCTION TRIM(JOB-SEARCH-KEYWORD)
+                   END-IF
+                   IF NAME-MATCH-COUNT = 0
+                       INSPECT FUNCTION UPPER-CASE(JOB-LOCATION(I)) TALLYING NAME-MATCH-COUNT
+                           FOR ALL FUNCTION TRIM(JOB-SEARCH-KEYWORD)
+                   END-IF
+                   IF NAME-MATCH-COUNT > 0
+                       PERFORM DISPLAY-JOB-LISTING
+                       SET JOBS-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF JOBS-NOT-FOUND
+               MOVE "No listings matched that search." TO LINE-TEXT
+               PERFORM PRINT-LINE
+           END-IF
+
+           MOVE " " TO LINE-TEXT
+           PERFORM PRINT-LINE.
+
+       *> Prints listing I in the same style as DISPLAY-USER-PROFILE.
+       DISPLAY-JOB-LISTING.
+           MOVE SPACES TO LINE-TEXT
+           STRING FUNCTION TRIM(JOB-TITLE(I)) " at "
+                  FUNCTION TRIM(JOB-COMPANY(I))
+                  DELIMITED BY SIZE
+                  INTO LINE-TEXT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO LINE-TEXT
+           STRING "Location: " FUNCTION TRIM(JOB-LOCATION(I))
+                  DELIMITED BY SIZE
+                  INTO LINE-TEXT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO LINE-TEXT
+           STRING "Description: " FUNCTION TRIM(JOB-DESCRIPTION(I))
+                  DELIMITED BY SIZE
+                  INTO LINE-TEXT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO LINE-TEXT
+           STRING "Posted by: " FUNCTION TRIM(JOB-POSTED-BY(I))
+                  DELIMITED BY SIZE
+                  INTO LINE-TEXT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE " " TO LINE-TEXT
+           PERFORM PRINT-LINE.
+
+       COPY "incollege_ViewNetwork.cob".
 
        LOGIN.
            *> Unlimited attempts required (we keep looping until correct login)
@@ -550,10 +1138,15 @@
 
                MOVE "Please enter your password: " TO LINE-TEXT
                PERFORM PRINT-LINE
+               *> Never echo the plaintext password into the on-disk
+               *> transcript or any active profile export.
+               SET ECHO-OFF TO TRUE
                PERFORM READ-NEXT-INPUT
+               SET ECHO-ON TO TRUE
                MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD-IN
 
                PERFORM CHECK-LOGIN
+               PERFORM WRITE-AUDIT-LOG-ENTRY
 
                IF LOGIN-YES
                    MOVE "You have successfully logged in." TO LINE-TEXT
@@ -579,19 +1172,55 @@
                END-IF
            END-PERFORM.
 
+       *> Direct keyed read on the indexed accounts file, then compares
+       *> hashes (never the raw password) -- O(1) instead of scanning
+       *> ACCOUNT-TABLE.
        CHECK-LOGIN.
-           *> Search the table for matching username + password
            SET LOGIN-NO TO TRUE
+           PERFORM HASH-PASSWORD
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME-IN)) TO ACCT-USERNAME-KEY
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   SET LOGIN-NO TO TRUE
+               NOT INVALID KEY
+                   IF COMPUTED-HASH = ACCT-PASSWORD-HASH
+                       SET LOGIN-YES TO TRUE
+                       MOVE ACCT-ROW-INDEX TO CURRENT-USER-INDEX
+                   END-IF
+           END-READ.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME-IN))
-                  = FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(I)))
-                  AND FUNCTION TRIM(PASSWORD-IN)
-                  = FUNCTION TRIM(STORED-PASSWORD(I))
-                   SET LOGIN-YES TO TRUE
-                   MOVE I TO CURRENT-USER-INDEX
-               END-IF
-           END-PERFORM.
+       *> Appends one line per login attempt (username, timestamp,
+       *> success/failure) so a compromised account's attempt history
+       *> can be reconstructed later.
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-REC
+           IF LOGIN-YES
+               STRING FUNCTION TRIM(USERNAME-IN) "|"
+                      FUNCTION TRIM(CURRENT-TIMESTAMP) "|"
+                      "SUCCESS"
+                      DELIMITED BY SIZE
+                      INTO AUDIT-REC
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(USERNAME-IN) "|"
+                      FUNCTION TRIM(CURRENT-TIMESTAMP) "|"
+                      "FAILURE"
+                      DELIMITED BY SIZE
+                      INTO AUDIT-REC
+               END-STRING
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-LOG-FILE.
 
        POST-LOGIN-MENU.
            MOVE 0 TO POST-CHOICE
@@ -607,6 +1236,12 @@
                PERFORM PRINT-LINE
                MOVE "5. Learn a New Skill" TO LINE-TEXT
                PERFORM PRINT-LINE
+               MOVE "6. Manage Pending Requests" TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE "7. View My Network" TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE "8. Export My Profile" TO LINE-TEXT
+               PERFORM PRINT-LINE
 
                *> logout terminates
                MOVE "9. Logout" TO LINE-TEXT
@@ -623,19 +1258,23 @@
                    WHEN 2
                        PERFORM VIEW-MY-PROFILE
                    WHEN 3
-                       MOVE "Job search/internship is under construction." TO LINE-TEXT
-                       PERFORM PRINT-LINE
-                       MOVE " " TO LINE-TEXT
-                       PERFORM PRINT-LINE
+                       PERFORM JOB-BOARD-MENU
                    WHEN 4
                        PERFORM SEARCH-USER-BY-NAME
                    WHEN 5
                        PERFORM LEARN-NEW-SKILL
+                   WHEN 6
+                       PERFORM MANAGE-PENDING-REQUESTS
+                   WHEN 7
+                       PERFORM VIEW-MY-NETWORK
+                   WHEN 8
+                       PERFORM EXPORT-MY-PROFILE
                    WHEN 9
                        MOVE " " TO LINE-TEXT
                        PERFORM PRINT-LINE
                        PERFORM START-SCREEN
 
+                       CLOSE ACCOUNTS-FILE
                        CLOSE INPUT-FILE
                        CLOSE OUTPUT-FILE
                        STOP RUN
@@ -706,7 +1345,11 @@
                *> Save to profiles.dat
                PERFORM SAVE-PROFILES
 
-               MOVE "Profile saved successfully!" TO LINE-TEXT
+               IF RENAME-STATUS = 0
+                   MOVE "Profile saved successfully!" TO LINE-TEXT
+               ELSE
+                   MOVE "Profile save FAILED -- could not update profiles.dat. Please try again." TO LINE-TEXT
+               END-IF
                PERFORM PRINT-LINE
 
                *> Present explicit option to return to main menu after saving
@@ -945,15 +1588,59 @@
            MOVE " " TO LINE-TEXT
            PERFORM PRINT-LINE.
 
+       *> Writes the same formatted profile view to its own file under
+       *> exports/, so a student can keep or print something resume-like
+       *> instead of digging it out of the shared session transcript.
+       EXPORT-MY-PROFILE.
+           IF PROFILE-EXISTS(CURRENT-USER-INDEX) = "N"
+               MOVE "Create a profile before exporting it." TO LINE-TEXT
+               PERFORM PRINT-LINE
+               MOVE " " TO LINE-TEXT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO EXPORT-FILE-PATH
+           STRING "exports/"
+                  FUNCTION TRIM(STORED-USERNAME(CURRENT-USER-INDEX))
+                  "-profile.txt"
+                  DELIMITED BY SIZE
+                  INTO EXPORT-FILE-PATH
+           END-STRING
+
+           OPEN OUTPUT EXPORT-FILE
+           SET EXPORTING-PROFILE TO TRUE
+
+           MOVE CURRENT-USER-INDEX TO DISPLAY-USER-INDEX
+           MOVE "--- Your Profile ---" TO PROFILE-DISPLAY-HEADER
+           MOVE "--------------------" TO PROFILE-DISPLAY-FOOTER
+           PERFORM DISPLAY-USER-PROFILE
+           MOVE SPACES TO PROFILE-DISPLAY-HEADER
+           MOVE SPACES TO PROFILE-DISPLAY-FOOTER
+
+           SET NOT-EXPORTING-PROFILE TO TRUE
+           CLOSE EXPORT-FILE
+
+           MOVE SPACES TO LINE-TEXT
+           STRING "Profile exported to " FUNCTION TRIM(EXPORT-FILE-PATH)
+                  DELIMITED BY SIZE
+                  INTO LINE-TEXT
+           END-STRING
+           PERFORM PRINT-LINE
+           MOVE " " TO LINE-TEXT
+           PERFORM PRINT-LINE.
+
        *> ============================================================
-       *> TASK 2: EXACT NAME SEARCH LOGIC
+       *> TASK 2: NAME SEARCH LOGIC
        *> ============================================================
-       *> Searches for a user by exact first and last name match
-       *> Reads full name from input, splits it, and compares
+       *> Searches for users by partial, case-insensitive first/last
+       *> name match. Lists every match (instead of stopping at the
+       *> first) and, for each one, offers to send a connection request.
        *> ============================================================
        SEARCH-USER-BY-NAME.
            *> Initialize search flag
            SET USER-NOT-FOUND TO TRUE
+           MOVE 0 TO SEARCH-RESULT-COUNT
 
            *> Prompt for full name
            MOVE "Enter the full name of the person you are looking for:" TO LINE-TEXT
@@ -966,31 +1653,43 @@
            *> Split the full name into first and last (existing helper)
            PERFORM SPLIT-FULL-NAME
 
-           *> Loop through all accounts and compare names
-           IF SPACE-POS > 0
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
-                   IF USER-NOT-FOUND
-                       PERFORM COMPARE-NAMES
-                       IF USER-FOUND
-                           *> Found a match - set display index and show profile
-                           MOVE I TO DISPLAY-USER-INDEX
-
-                           *> Week 3: match sample output header for found user
-                           MOVE "--- Found User Profile ---" TO PROFILE-DISPLAY-HEADER
-                           MOVE "-------------------------" TO PROFILE-DISPLAY-FOOTER
-                           PERFORM DISPLAY-USER-PROFILE
-
-                           *> Clear header/footer after use
-                           MOVE SPACES TO PROFILE-DISPLAY-HEADER
-                           MOVE SPACES TO PROFILE-DISPLAY-FOOTER
-                           EXIT PERFORM
-                       END-IF
-                   END-IF
-               END-PERFORM
+           *> A blank query has no name component to search on at all;
+           *> reject it instead of letting it fall through as a wildcard
+           *> that matches every profiled user.
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEARCH-FULL-NAME)) = 0
+               MOVE "Please enter a name to search for." TO LINE-TEXT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
            END-IF
 
+           *> Loop through all accounts and list every match
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
+               PERFORM COMPARE-NAMES
+               IF USER-FOUND
+                   ADD 1 TO SEARCH-RESULT-COUNT
+                   MOVE I TO DISPLAY-USER-INDEX
+
+                   *> Week 3: match sample output header for found user
+                   MOVE "--- Found User Profile ---" TO PROFILE-DISPLAY-HEADER
+                   MOVE "-------------------------" TO PROFILE-DISPLAY-FOOTER
+                   PERFORM DISPLAY-USER-PROFILE
+
+                   *> Clear header/footer after use
+                   MOVE SPACES TO PROFILE-DISPLAY-HEADER
+                   MOVE SPACES TO PROFILE-DISPLAY-FOOTER
+
+                   *> Offer to connect with this match right away
+                   IF FUNCTION TRIM(STORED-USERNAME(I)) NOT =
+                      FUNCTION TRIM(STORED-USERNAME(CURRENT-USER-INDEX))
+                       PERFORM OFFER-CONNECTION-REQUEST
+                   END-IF
+
+                   SET USER-NOT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
            *> If we finished the loop without finding anyone
-           IF USER-NOT-FOUND
+           IF SEARCH-RESULT-COUNT = 0
                MOVE "No one by that name could be found." TO LINE-TEXT
                PERFORM PRINT-LINE
            END-IF
@@ -999,6 +1698,69 @@
            MOVE " " TO LINE-TEXT
            PERFORM PRINT-LINE.
 
+       *> Asks whether to send DISPLAY-USER-INDEX a connection request,
+       *> then records the request if the sender says yes.
+       OFFER-CONNECTION-REQUEST.
+           MOVE "Send this person a connection request? (1=Yes, 2=No): " TO LINE-TEXT
+           PERFORM PRINT-LINE
+
+           MOVE 0 TO SEND-REQ-CHOICE
+           PERFORM UNTIL SEND-REQ-CHOICE = 1 OR SEND-REQ-CHOICE = 2
+               PERFORM READ-NEXT-INPUT
+               IF INPUT-EOF-YES
+                   MOVE 2 TO SEND-REQ-CHOICE
+               ELSE
+                   IF INPUT-REC(1:1) >= "1" AND INPUT-REC(1:1) <= "2"
+                       COMPUTE SEND-REQ-CHOICE = FUNCTION NUMVAL(INPUT-REC(1:1))
+                   ELSE
+                       MOVE "Invalid choice. Try again." TO LINE-TEXT
+                       PERFORM PRINT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF SEND-REQ-CHOICE = 1
+               PERFORM SEND-CONNECTION-REQUEST
+           END-IF.
+
+       *> Adds a new pending request from the current user to
+       *> STORED-USERNAME(DISPLAY-USER-INDEX), unless one already exists
+       *> or they are already connected.
+       SEND-CONNECTION-REQUEST.
+           MOVE DISPLAY-USER-INDEX TO FOUND-ACCOUNT-INDEX
+           PERFORM CHECK-ALREADY-CONNECTED
+           IF ALREADY-CONNECTED
+               MOVE "You are already connected with this person." TO LINE-TEXT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           SET NO-PENDING TO TRUE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > REQUEST-COUNT
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(REQ-SENDER(J))) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(CURRENT-USER-INDEX)))
+                  AND FUNCTION UPPER-CASE(FUNCTION TRIM(REQ-RECIPIENT(J))) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(STORED-USERNAME(DISPLAY-USER-INDEX)))
+                   SET HAS-PENDING TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF HAS-PENDING
+               MOVE "You already have a pending request to this person." TO LINE-TEXT
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF REQUEST-COUNT < MAX-REQUESTS
+               ADD 1 TO REQUEST-COUNT
+               MOVE STORED-USERNAME(CURRENT-USER-INDEX) TO REQ-SENDER(REQUEST-COUNT)
+               MOVE STORED-USERNAME(DISPLAY-USER-INDEX) TO REQ-RECIPIENT(REQUEST-COUNT)
+               PERFORM SAVE-REQUESTS
+
+               MOVE "Connection request sent." TO LINE-TEXT
+               PERFORM PRINT-LINE
+           END-IF.
+
        *> Helper: Split full name into first and last name
        SPLIT-FULL-NAME.
            MOVE SPACES TO SEARCH-FIRST-NAME
@@ -1017,23 +1779,67 @@
            IF SPACE-POS > 0
                *> Extract first name (everything before space)
                MOVE SEARCH-FULL-NAME(1:SPACE-POS - 1) TO SEARCH-FIRST-NAME
-               
+
                *> Extract last name (everything after space)
                COMPUTE TEXT-LEN = FUNCTION LENGTH(FUNCTION TRIM(SEARCH-FULL-NAME)) - SPACE-POS
                IF TEXT-LEN > 0
                    MOVE SEARCH-FULL-NAME(SPACE-POS + 1:TEXT-LEN) TO SEARCH-LAST-NAME
                END-IF
+           ELSE
+               *> No space: treat the whole (trimmed) query as a first-name
+               *> search term instead of leaving it blank, since a blank
+               *> search field is treated as an automatic wildcard match.
+               MOVE FUNCTION TRIM(SEARCH-FULL-NAME) TO SEARCH-FIRST-NAME
            END-IF.
 
-       *> Helper: Compare search names with user at index I (exact match)
+       *> Helper: Compare search names with user at index I
+       *> Partial, case-insensitive match: the search term only has to
+       *> appear somewhere inside the profile's first/last name.
        COMPARE-NAMES.
+           SET USER-NOT-FOUND TO TRUE
+
            *> Only compare if this user has a profile
            IF PROFILE-EXISTS(I) = "Y"
-               *> Exact match: both first and last must match
-               IF FUNCTION TRIM(SEARCH-FIRST-NAME)
-                  = FUNCTION TRIM(PROFILE-FIRST-NAME(I))
-                  AND FUNCTION TRIM(SEARCH-LAST-NAME)
-                  = FUNCTION TRIM(PROFILE-LAST-NAME(I))
+               MOVE SPACES TO SEARCH-FIRST-UP
+               MOVE SPACES TO SEARCH-LAST-UP
+               MOVE SPACES TO PROFILE-FIRST-UP
+               MOVE SPACES TO PROFILE-LAST-UP
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SEARCH-FIRST-NAME)) TO SEARCH-FIRST-UP
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SEARCH-LAST-NAME)) TO SEARCH-LAST-UP
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PROFILE-FIRST-NAME(I))) TO PROFILE-FIRST-UP
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PROFILE-LAST-NAME(I))) TO PROFILE-LAST-UP
+
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-FIRST-UP)) TO SEARCH-FIRST-LEN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-LAST-UP)) TO SEARCH-LAST-LEN
+
+               SET FIRST-NAME-NO-MATCH TO TRUE
+               SET LAST-NAME-NO-MATCH TO TRUE
+
+               *> First name: search term blank, or found anywhere in profile first name
+               IF SEARCH-FIRST-LEN = 0
+                   SET FIRST-NAME-MATCHES TO TRUE
+               ELSE
+                   MOVE 0 TO NAME-MATCH-COUNT
+                   INSPECT PROFILE-FIRST-UP TALLYING NAME-MATCH-COUNT
+                       FOR ALL SEARCH-FIRST-UP(1:SEARCH-FIRST-LEN)
+                   IF NAME-MATCH-COUNT > 0
+                       SET FIRST-NAME-MATCHES TO TRUE
+                   END-IF
+               END-IF
+
+               *> Last name: search term blank, or found anywhere in profile last name
+               IF SEARCH-LAST-LEN = 0
+                   SET LAST-NAME-MATCHES TO TRUE
+               ELSE
+                   MOVE 0 TO NAME-MATCH-COUNT
+                   INSPECT PROFILE-LAST-UP TALLYING NAME-MATCH-COUNT
+                       FOR ALL SEARCH-LAST-UP(1:SEARCH-LAST-LEN)
+                   IF NAME-MATCH-COUNT > 0
+                       SET LAST-NAME-MATCHES TO TRUE
+                   END-IF
+               END-IF
+
+               IF FIRST-NAME-MATCHES AND LAST-NAME-MATCHES
                    SET USER-FOUND TO TRUE
                END-IF
            END-IF.
@@ -1399,21 +2205,147 @@
                END-IF
            END-PERFORM.
 
+       *> Loads the fixed lesson text shown for each of the 5 skills.
+       *> This is static content, not per-user data, so it is built up
+       *> in memory once at startup rather than read from a file.
+       INITIALIZE-SKILL-CONTENT.
+           MOVE "Resume Writing" TO SKILL-NAME(1)
+           MOVE "Lead with impact: one line per bullet, strongest verb first."
+               TO SKILL-LESSON-LINE(1, 1)
+           MOVE "Quantify results wherever you can (numbers, %, time saved)."
+               TO SKILL-LESSON-LINE(1, 2)
+           MOVE "Tailor the top third of the resume to the job you want."
+               TO SKILL-LESSON-LINE(1, 3)
+           MOVE "Keep it to one page until you have 5+ years of experience."
+               TO SKILL-LESSON-LINE(1, 4)
+
+           MOVE "Interviewing" TO SKILL-NAME(2)
+           MOVE "Use the STAR method: Situation, Task, Action, Result."
+               TO SKILL-LESSON-LINE(2, 1)
+           MOVE "Research the company and prepare two questions to ask them."
+               TO SKILL-LESSON-LINE(2, 2)
+           MOVE "Practice your answers out loud, not just in your head."
+               TO SKILL-LESSON-LINE(2, 3)
+           MOVE "Send a short thank-you note within a day of the interview."
+               TO SKILL-LESSON-LINE(2, 4)
+
+           MOVE "Networking" TO SKILL-NAME(3)
+           MOVE "Reach out with a specific reason, not a generic connect request."
+               TO SKILL-LESSON-LINE(3, 1)
+           MOVE "Ask for advice before you ask for a job."
+               TO SKILL-LESSON-LINE(3, 2)
+           MOVE "Follow up and keep the relationship warm over time."
+               TO SKILL-LESSON-LINE(3, 3)
+           MOVE "Offer something back when you can, not just requests."
+               TO SKILL-LESSON-LINE(3, 4)
+
+           MOVE "LinkedIn Basics" TO SKILL-NAME(4)
+           MOVE "Use a clear headshot and a headline that says what you do."
+               TO SKILL-LESSON-LINE(4, 1)
+           MOVE "Write a summary in your own voice, not a copy of your resume."
+               TO SKILL-LESSON-LINE(4, 2)
+           MOVE "List projects and skills, and ask former teammates for endorsements."
+               TO SKILL-LESSON-LINE(4, 3)
+           MOVE "Post or comment occasionally so your profile stays visible."
+               TO SKILL-LESSON-LINE(4, 4)
+
+           MOVE "Time Management" TO SKILL-NAME(5)
+           MOVE "Write tomorrow's top 3 priorities before you end today."
+               TO SKILL-LESSON-LINE(5, 1)
+           MOVE "Block focus time on your calendar the same as a meeting."
+               TO SKILL-LESSON-LINE(5, 2)
+           MOVE "Batch small tasks instead of letting them interrupt deep work."
+               TO SKILL-LESSON-LINE(5, 3)
+           MOVE "Review what worked at the end of each week and adjust."
+               TO SKILL-LESSON-LINE(5, 4).
+
+       *> Loads each user's completed-skill flags from SKILLS-FILE into
+       *> SKILL-DONE-TABLE, mirroring LOAD-PROFILES' pattern.
+       LOAD-SKILL-PROGRESS.
+           OPEN INPUT SKILLS-FILE
+           IF SKILL-FILE-STATUS = "35"
+               OPEN OUTPUT SKILLS-FILE
+               CLOSE SKILLS-FILE
+               OPEN INPUT SKILLS-FILE
+           END-IF
+
+           PERFORM UNTIL SKILL-FILE-STATUS = "10"
+               READ SKILLS-FILE
+                   AT END
+                       MOVE "10" TO SKILL-FILE-STATUS
+                   NOT AT END
+                       PERFORM PARSE-SKILL-PROGRESS-LINE
+               END-READ
+           END-PERFORM
+           CLOSE SKILLS-FILE.
+
+       *> SKILLS-REC layout: username|flag1|flag2|flag3|flag4|flag5
+       PARSE-SKILL-PROGRESS-LINE.
+           MOVE SPACES TO LOOKUP-USERNAME
+           UNSTRING SKILLS-REC DELIMITED BY "|"
+               INTO LOOKUP-USERNAME
+                    SKILL-TEMP-FLAG(1)
+                    SKILL-TEMP-FLAG(2)
+                    SKILL-TEMP-FLAG(3)
+                    SKILL-TEMP-FLAG(4)
+                    SKILL-TEMP-FLAG(5)
+           END-UNSTRING
+
+           PERFORM FIND-ACCOUNT-BY-USERNAME
+           IF FOUND-ACCOUNT-INDEX > 0
+               MOVE SKILL-TEMP-FLAG(1) TO SKILL-DONE-FLAGS(FOUND-ACCOUNT-INDEX, 1)
+               MOVE SKILL-TEMP-FLAG(2) TO SKILL-DONE-FLAGS(FOUND-ACCOUNT-INDEX, 2)
+               MOVE SKILL-TEMP-FLAG(3) TO SKILL-DONE-FLAGS(FOUND-ACCOUNT-INDEX, 3)
+               MOVE SKILL-TEMP-FLAG(4) TO SKILL-DONE-FLAGS(FOUND-ACCOUNT-INDEX, 4)
+               MOVE SKILL-TEMP-FLAG(5) TO SKILL-DONE-FLAGS(FOUND-ACCOUNT-INDEX, 5)
+           END-IF.
+
+       *> Rewrites SKILLS-FILE from SKILL-DONE-TABLE, one record per
+       *> user who has completed at least one skill.
+       SAVE-SKILL-PROGRESS.
+           OPEN OUTPUT SKILLS-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
+               IF SKILL-DONE-FLAGS(I, 1) = "Y" OR SKILL-DONE-FLAGS(I, 2) = "Y"
+                  OR SKILL-DONE-FLAGS(I, 3) = "Y" OR SKILL-DONE-FLAGS(I, 4) = "Y"
+                  OR SKILL-DONE-FLAGS(I, 5) = "Y"
+                   MOVE SPACES TO SKILLS-REC
+                   STRING
+                       FUNCTION TRIM(STORED-USERNAME(I)) "|"
+                       SKILL-DONE-FLAGS(I, 1) "|"
+                       SKILL-DONE-FLAGS(I, 2) "|"
+                       SKILL-DONE-FLAGS(I, 3) "|"
+                       SKILL-DONE-FLAGS(I, 4) "|"
+                       SKILL-DONE-FLAGS(I, 5)
+                       DELIMITED BY SIZE
+                       INTO SKILLS-REC
+                   END-STRING
+                   WRITE SKILLS-REC
+               END-IF
+           END-PERFORM
+           CLOSE SKILLS-FILE.
+
        LEARN-NEW-SKILL.
            MOVE 0 TO SKILL-CHOICE
            PERFORM UNTIL SKILL-CHOICE = 6
                MOVE "Learn a New Skill:" TO LINE-TEXT
                PERFORM PRINT-LINE
-               MOVE "1. Skill 1" TO LINE-TEXT
-               PERFORM PRINT-LINE
-               MOVE "2. Skill 2" TO LINE-TEXT
-               PERFORM PRINT-LINE
-               MOVE "3. Skill 3" TO LINE-TEXT
-               PERFORM PRINT-LINE
-               MOVE "4. Skill 4" TO LINE-TEXT
-               PERFORM PRINT-LINE
-               MOVE "5. Skill 5" TO LINE-TEXT
-               PERFORM PRINT-LINE
+
+               PERFORM VARYING SKILL-IDX FROM 1 BY 1 UNTIL SKILL-IDX > 5
+                   MOVE SPACES TO LINE-TEXT
+                   IF SKILL-DONE-FLAGS(CURRENT-USER-INDEX, SKILL-IDX) = "Y"
+                       STRING SKILL-IDX ". " FUNCTION TRIM(SKILL-NAME(SKILL-IDX))
+                              " (completed)"
+                              DELIMITED BY SIZE
+                              INTO LINE-TEXT
+                       END-STRING
+                   ELSE
+                       STRING SKILL-IDX ". " FUNCTION TRIM(SKILL-NAME(SKILL-IDX))
+                              DELIMITED BY SIZE
+                              INTO LINE-TEXT
+                       END-STRING
+                   END-IF
+                   PERFORM PRINT-LINE
+               END-PERFORM
 
                *> Spec wording: Go Back return to previous menu
                MOVE "6. Go Back" TO LINE-TEXT
@@ -1426,10 +2358,9 @@
 
                EVALUATE SKILL-CHOICE
                    WHEN 1 THRU 5
-                       MOVE "This skill is under construction." TO LINE-TEXT
-                       PERFORM PRINT-LINE
-                       MOVE " " TO LINE-TEXT
-                       PERFORM PRINT-LINE
+                       PERFORM DISPLAY-SKILL-LESSON
+                       MOVE "Y" TO SKILL-DONE-FLAGS(CURRENT-USER-INDEX, SKILL-CHOICE)
+                       PERFORM SAVE-SKILL-PROGRESS
                    WHEN 6
                        CONTINUE
                    WHEN OTHER
@@ -1440,6 +2371,23 @@
                END-EVALUATE
            END-PERFORM.
 
+       *> Prints the 4-line lesson text for SKILL-CHOICE.
+       DISPLAY-SKILL-LESSON.
+           MOVE SPACES TO LINE-TEXT
+           STRING "--- " FUNCTION TRIM(SKILL-NAME(SKILL-CHOICE)) " ---"
+                  DELIMITED BY SIZE
+                  INTO LINE-TEXT
+           END-STRING
+           PERFORM PRINT-LINE
+
+           PERFORM VARYING SKILL-IDX FROM 1 BY 1 UNTIL SKILL-IDX > 4
+               MOVE SKILL-LESSON-LINE(SKILL-CHOICE, SKILL-IDX) TO LINE-TEXT
+               PERFORM PRINT-LINE
+           END-PERFORM
+
+           MOVE " " TO LINE-TEXT
+           PERFORM PRINT-LINE.
+
        GET-SKILL-CHOICE.
            PERFORM READ-NEXT-INPUT
            IF INPUT-EOF-YES
